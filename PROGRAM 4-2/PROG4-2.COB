@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+      *
+      *
+       PROGRAM-ID.    PROG4-2.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  JUN 20,2003.
+      *DATE-COMPILED. JUN 20,2003.
+      *SECURITY.      NONE.
+      *
+      *
+      * THIS PROGRAM RE-VALIDATES THE PROCTOR'S TEST RESULT FILE THE
+      * SAME WAY PROG4 DOES (ERROR CODES A THROUGH F) AND, FOR EACH
+      * RESULT THAT COMES THROUGH CLEAN, LOOKS UP THE STUDENT BY NAME
+      * ON THE UPDATED MASTER FILE PRODUCED BY PROG14-2. A MATCH
+      * POSTS THE VALIDATED TEST SCORE DIRECTLY ONTO THAT STUDENT'S
+      * TEST-RESULT-NM FIELD IN NEW-MASTER.DAT, WHICH IS READ BACK
+      * IN ITS ENTIRETY AND REWRITTEN ONCE ALL RESULTS HAVE BEEN
+      * APPLIED - THE SAME STUDENT FILE PROG14-2/14-3/14-4 ALREADY
+      * READ CARRIES THE TEST RESULT FORWARD, RATHER THAN A SEPARATE
+      * EXPORT NOBODY DOWNSTREAM CONSUMES. TEST RESULTS THAT FAIL
+      * VALIDATION, OR THAT CANNOT BE MATCHED TO A STUDENT, ARE
+      * DROPPED - PROG4'S OWN ERROR REPORT REMAINS THE PLACE THOSE
+      * ARE FOLLOWED UP.
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT TEST-RESULTS-FILE-IN
+               ASSIGN TO "TW9A9B.DAT".
+           SELECT NEW-MASTER-FILE
+               ASSIGN TO "NEW-MASTER.DAT".
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       FD  TEST-RESULTS-FILE-IN
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS TR-TEST-RESULTS-REC-IN.
+      *
+       01  TR-TEST-RESULTS-REC-IN         PIC X(80).
+      *
+       FD  NEW-MASTER-FILE
+               RECORD CONTAINS 70 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS NEW-MASTER-REC-IN.
+      *
+       01  NEW-MASTER-REC-IN              PIC X(70).
+      *
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH              PIC X(3).
+           05  WS-VALID-SWITCH            PIC X(3).
+           05  WS-MASTER-EOF-SWITCH       PIC X(3).
+           05  WS-FOUND-SWITCH            PIC X(3).
+           05  WS-TABLE-FULL-SWITCH       PIC X(3) VALUE "NO".
+      *
+       01  WS-BATCH-CONTROL-AREA.
+           05  WS-MAX-QUESTIONS           PIC 9(3).
+      *
+       01  WS-CONTROL-REC-IN.
+           05  CTL-REC-CODE-IN            PIC X(2).
+               88  VALID-CTL-REC-CODE-IN  VALUE "51".
+           05  FILLER                     PIC X(1).
+           05  CTL-BATCH-DATE-IN          PIC X(6).
+           05  FILLER                     PIC X(1).
+           05  CTL-REC-COUNT-IN           PIC 9(5).
+           05  FILLER                     PIC X(1).
+           05  CTL-MAX-QUESTIONS-IN       PIC 9(3).
+           05  FILLER                     PIC X(61).
+      *
+       01  WS-TR-TEST-RESULTS-REC-IN.
+           05  TR-REC-CODE-IN             PIC X(2).
+           05  FILLER                     PIC X(3).
+           05  TR-STUD-NAME-IN            PIC X(20).
+           05  FILLER                     PIC X(2).
+           05  TR-CORRECT-ANS-IN-X        PIC X(3).
+           05  TR-CORRECT-ANS-IN-9 REDEFINES TR-CORRECT-ANS-IN-X
+                                          PIC 9(3).
+           05  FILLER                     PIC X(11).
+           05  FILLER                     PIC X(36).
+      *
+      *    TABLE OF THIS RUN'S MASTER RECORDS, KEYED BY A NAME BUILT
+      *    FROM LNAME-NM/FNAME-NM THE SAME WAY THE PROCTOR SHEETS
+      *    KEY TR-STUD-NAME-IN - LAST NAME, ONE SPACE, FIRST NAME.
+      *    THE MASTER FILE CARRIES NO STUDENT-NAME-SEQUENCE COPY OF
+      *    ITSELF SO A SORT/MERGE WOULD COST AS MUCH AS A LOOKUP
+      *    TABLE HERE, AND THE RESULT FILE IS SMALL ENOUGH THIS WAY.
+       01  WS-MASTER-TABLE.
+           05  WS-MASTER-ENTRY-CNT        PIC 9(4) VALUE ZERO.
+           05  WS-MASTER-REWRITE-CNT      PIC 9(4) VALUE ZERO.
+           05  WS-MASTER-ENTRY  OCCURS 1000 TIMES
+                              INDEXED BY WS-MASTER-IDX.
+               10  WS-MASTER-NAME-KEY     PIC X(25) VALUE SPACES.
+               10  WS-MASTER-REC-SAVE     PIC X(70).
+      *
+      *    MIRRORS THE TRAILING FIELDS PROG14-2 CARRIES ON THE SAME
+      *    70-BYTE MASTER RECORD. THE 8 BYTES BETWEEN PENDING-CREDITS-
+      *    NM AND TEST-RESULT-IND-NM HOLD PROG14-2'S INCOMPLETE-DEPT-
+      *    SM/INCOMPLETE-COURSE-SM - THIS PROGRAM HAS NO NEED TO NAME
+      *    THEM, BUT THEY MUST BE CARRIED THROUGH UNCHANGED ON REWRITE.
+       01  WS-NM-REC.
+           05  FILLER                     PIC X(2).
+           05  STUD-ID-NM                 PIC X(9).
+           05  LNAME-NM                   PIC X(14).
+           05  FNAME-NM                   PIC X(10).
+           05  FILLER                     PIC X(9).
+           05  GP-NM                      PIC 9(3).
+           05  CREDITS-NM                 PIC 9(3).
+           05  INCOMPLETE-IND-NM          PIC X(1).
+           05  PENDING-CREDITS-NM         PIC 9(3).
+           05  FILLER                     PIC X(8).
+           05  TEST-RESULT-IND-NM         PIC X(1).
+           05  TEST-RESULT-NM             PIC 9(3).
+           05  FILLER                     PIC X(4).
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAINLINE-PARA.
+           PERFORM B10-BUILD-MASTER-TABLE-PARA.
+           OPEN INPUT TEST-RESULTS-FILE-IN.
+           MOVE "NO" TO WS-EOF-SWITCH.
+           PERFORM B15-CONTROL-REC-PARA.
+           READ TEST-RESULTS-FILE-IN INTO WS-TR-TEST-RESULTS-REC-IN
+               AT END MOVE "YES" TO WS-EOF-SWITCH.
+           PERFORM B20-PROCESS-PARA
+               UNTIL WS-EOF-SWITCH = "YES".
+           CLOSE TEST-RESULTS-FILE-IN.
+           PERFORM B40-REWRITE-MASTER-PARA.
+           STOP RUN.
+      *
+      *
+       B10-BUILD-MASTER-TABLE-PARA.
+           MOVE "NO" TO WS-MASTER-EOF-SWITCH.
+           MOVE ZERO TO WS-MASTER-ENTRY-CNT.
+           OPEN INPUT NEW-MASTER-FILE.
+           READ NEW-MASTER-FILE INTO WS-NM-REC
+               AT END MOVE "YES" TO WS-MASTER-EOF-SWITCH.
+           PERFORM B12-TABLE-ENTRY-PARA
+               UNTIL WS-MASTER-EOF-SWITCH = "YES".
+           CLOSE NEW-MASTER-FILE.
+      *
+      *
+       B12-TABLE-ENTRY-PARA.
+           IF WS-MASTER-ENTRY-CNT < 1000 THEN
+               ADD 1 TO WS-MASTER-ENTRY-CNT
+               STRING LNAME-NM DELIMITED BY SPACE
+                      " " DELIMITED BY SIZE
+                      FNAME-NM DELIMITED BY SPACE
+                   INTO WS-MASTER-NAME-KEY(WS-MASTER-ENTRY-CNT)
+               MOVE WS-NM-REC TO WS-MASTER-REC-SAVE(WS-MASTER-ENTRY-CNT)
+      *        THE TABLE IS FULL - THIS AND EVERY FURTHER MASTER
+      *        RECORD ARE SKIPPED AND CANNOT MATCH A TEST RESULT OR
+      *        BE CARRIED THROUGH TO THE REWRITTEN NEW-MASTER.DAT, SO
+      *        THE OPERATOR NEEDS TO KNOW COVERAGE IS NOT COMPLETE.
+           ELSE
+               IF WS-TABLE-FULL-SWITCH = "NO" THEN
+                   MOVE "YES" TO WS-TABLE-FULL-SWITCH
+                   DISPLAY "PROG4-2: NEW-MASTER.DAT EXCEEDS 1000 "
+                       "STUDENTS - RECORDS BEYOND 1000 ARE DROPPED "
+                       "AND WILL NOT BE MATCHED OR REWRITTEN"
+               END-IF
+           END-IF.
+           READ NEW-MASTER-FILE INTO WS-NM-REC
+               AT END MOVE "YES" TO WS-MASTER-EOF-SWITCH.
+      *
+      *
+       B15-CONTROL-REC-PARA.
+      *    SAME ONE-TIME BATCH CONTROL RECORD PROG4 READS - ONLY THE
+      *    MAXIMUM QUESTION COUNT IS NEEDED HERE TO TELL A VALID
+      *    TEST RESULT FROM AN INVALID ONE.
+           READ TEST-RESULTS-FILE-IN INTO WS-CONTROL-REC-IN
+               AT END MOVE "YES" TO WS-EOF-SWITCH.
+      *    A MISSING OR OUT-OF-SEQUENCE CONTROL RECORD WOULD OTHERWISE
+      *    BE MISREAD AS A VALID ONE, POISONING WS-MAX-QUESTIONS WITH
+      *    GARBAGE AND SILENTLY DROPPING WHAT WAS ACTUALLY THE FIRST
+      *    DETAIL RECORD - FAIL LOUDLY INSTEAD.
+           IF WS-EOF-SWITCH IS NOT EQUAL TO "YES"
+           AND NOT VALID-CTL-REC-CODE-IN THEN
+               DISPLAY "PROG4-2: FATAL - FIRST RECORD ON TW9A9B.DAT "
+                   "IS NOT A VALID CONTROL RECORD (REC CODE 51) - "
+                   "RUN TERMINATED"
+               CLOSE TEST-RESULTS-FILE-IN
+               STOP RUN
+           END-IF.
+           MOVE CTL-MAX-QUESTIONS-IN TO WS-MAX-QUESTIONS.
+      *
+      *
+       B20-PROCESS-PARA.
+           MOVE "YES" TO WS-VALID-SWITCH.
+
+           IF TR-REC-CODE-IN IS NOT EQUAL TO "52" THEN
+               MOVE "NO" TO WS-VALID-SWITCH
+           END-IF.
+
+           IF TR-STUD-NAME-IN IS EQUAL TO SPACES THEN
+               MOVE "NO" TO WS-VALID-SWITCH
+           ELSE IF TR-STUD-NAME-IN(1:1) IS EQUAL TO SPACES THEN
+               MOVE "NO" TO WS-VALID-SWITCH
+           END-IF.
+
+           IF TR-CORRECT-ANS-IN-X IS EQUAL TO SPACES THEN
+               MOVE "NO" TO WS-VALID-SWITCH
+           ELSE IF TR-CORRECT-ANS-IN-9 IS NOT NUMERIC THEN
+               MOVE "NO" TO WS-VALID-SWITCH
+           ELSE IF TR-CORRECT-ANS-IN-9 > WS-MAX-QUESTIONS
+           OR TR-CORRECT-ANS-IN-9 < 0 THEN
+               MOVE "NO" TO WS-VALID-SWITCH
+           END-IF.
+
+      *    A RESULT RESUBMITTED WITHIN THE SAME PROCTOR BATCH (PROG4
+      *    ERROR G) IS STILL THE STUDENT'S OWN RESULT, JUST FILED
+      *    TWICE - IT DOES NOT MAKE THE SCORE ITSELF ANY LESS VALID,
+      *    SO ERROR G IS NOT CHECKED HERE. THE SECOND COPY SIMPLY
+      *    POSTS ITS SCORE OVER THE FIRST ON THE IN-MEMORY MASTER
+      *    ENTRY - SAME AS EVERYWHERE ELSE G IS HANDLED, IT IS
+      *    FLAGGED FOR AUDIT, NOT TREATED AS A BLOCKING ERROR.
+           IF WS-VALID-SWITCH = "YES" THEN
+               PERFORM B25-MATCH-AND-UPDATE-PARA
+           END-IF.
+
+           READ TEST-RESULTS-FILE-IN INTO WS-TR-TEST-RESULTS-REC-IN
+               AT END MOVE "YES" TO WS-EOF-SWITCH.
+      *
+      *
+      *    POSTS THE VALIDATED SCORE ONTO THE MATCHING STUDENT'S COPY
+      *    OF THE MASTER RECORD IN WS-MASTER-TABLE. NOTHING IS WRITTEN
+      *    OUT HERE - B40-REWRITE-MASTER-PARA REWRITES NEW-MASTER.DAT
+      *    FROM THE WHOLE TABLE ONCE ALL RESULTS HAVE BEEN APPLIED.
+       B25-MATCH-AND-UPDATE-PARA.
+           MOVE "NO" TO WS-FOUND-SWITCH.
+           SET WS-MASTER-IDX TO 1.
+           SEARCH WS-MASTER-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-MASTER-NAME-KEY(WS-MASTER-IDX)(1:20)
+                    = TR-STUD-NAME-IN
+                   MOVE "YES" TO WS-FOUND-SWITCH
+           END-SEARCH.
+           IF WS-FOUND-SWITCH = "YES" THEN
+               MOVE WS-MASTER-REC-SAVE(WS-MASTER-IDX) TO WS-NM-REC
+               MOVE "Y" TO TEST-RESULT-IND-NM
+               MOVE TR-CORRECT-ANS-IN-9 TO TEST-RESULT-NM
+               MOVE WS-NM-REC TO WS-MASTER-REC-SAVE(WS-MASTER-IDX)
+           END-IF.
+      *
+      *
+      *    REWRITES NEW-MASTER.DAT IN FULL FROM THE IN-MEMORY TABLE -
+      *    EVERY STUDENT READ BY B10-BUILD-MASTER-TABLE-PARA COMES
+      *    BACK OUT, MATCHED OR NOT, NOW CARRYING WHATEVER TEST
+      *    RESULT WAS POSTED TO THEM ABOVE.
+       B40-REWRITE-MASTER-PARA.
+           MOVE ZERO TO WS-MASTER-REWRITE-CNT.
+           OPEN OUTPUT NEW-MASTER-FILE.
+           PERFORM B42-REWRITE-ENTRY-PARA
+               UNTIL WS-MASTER-REWRITE-CNT = WS-MASTER-ENTRY-CNT.
+           CLOSE NEW-MASTER-FILE.
+      *
+      *
+       B42-REWRITE-ENTRY-PARA.
+           ADD 1 TO WS-MASTER-REWRITE-CNT.
+           SET WS-MASTER-IDX TO WS-MASTER-REWRITE-CNT.
+           MOVE WS-MASTER-REC-SAVE(WS-MASTER-IDX) TO NEW-MASTER-REC-IN.
+           WRITE NEW-MASTER-REC-IN.

@@ -55,6 +55,7 @@
        01  WS-SWITCHES.
            05  WS-EOF-SWITCH              PIC X(3).
            05  WS-MAIN-ERROR-SWITCH       PIC X(3).
+           05  WS-TABLE-FULL-SWITCH       PIC X(3) VALUE "NO".
       *
        01  WS-PAGE-LAYOUT.
            05  WS-LINES-PER-PAGE          PIC 9(2) VALUE 57.
@@ -69,6 +70,36 @@
            05  WS-ERROR-D                 PIC 99.
            05  WS-ERROR-E                 PIC 99.
            05  WS-ERROR-F                 PIC 99.
+           05  WS-ERROR-G                 PIC 99.
+      *
+      *    TABLE OF STUDENT NAMES SEEN SO FAR THIS RUN, USED TO
+      *    CATCH A RESUBMITTED PROCTOR BATCH - THE INPUT IS NOT
+      *    IN STUDENT NAME SEQUENCE SO DUPLICATES MUST BE CAUGHT
+      *    REGARDLESS OF WHERE THEY FALL IN THE FILE.
+       01  WS-NAME-TABLE.
+           05  WS-NAME-ENTRY-CNT          PIC 9(4) VALUE ZERO.
+           05  WS-NAME-ENTRY  OCCURS 1000 TIMES
+                              INDEXED BY WS-NAME-IDX.
+               10  WS-SEEN-NAME           PIC X(20) VALUE SPACES.
+      *
+       01  WS-DUP-SWITCH                 PIC X(3).
+      *
+       01  WS-BATCH-CONTROL-AREA.
+           05  WS-EXPECTED-REC-COUNT      PIC 9(5).
+           05  WS-ACTUAL-REC-COUNT        PIC 9(5) VALUE ZERO.
+           05  WS-BATCH-DATE              PIC X(6).
+           05  WS-MAX-QUESTIONS           PIC 9(3).
+      *
+       01  WS-CONTROL-REC-IN.
+           05  CTL-REC-CODE-IN            PIC X(2).
+               88  VALID-CTL-REC-CODE-IN  VALUE "51".
+           05  FILLER                     PIC X(1).
+           05  CTL-BATCH-DATE-IN          PIC X(6).
+           05  FILLER                     PIC X(1).
+           05  CTL-REC-COUNT-IN           PIC 9(5).
+           05  FILLER                     PIC X(1).
+           05  CTL-MAX-QUESTIONS-IN       PIC 9(3).
+           05  FILLER                     PIC X(61).
       *
        01  WS-TR-TEST-RESULTS-REC-IN.
            05  TR-REC-CODE-IN             PIC X(2).
@@ -140,7 +171,9 @@
                10  WS-ERROR-CODE-E-OUT    PIC X(1).
                10  FILLER                 PIC X(1) VALUE SPACES.
                10  WS-ERROR-CODE-F-OUT    PIC X(1).
-           05  FILLER                     PIC X(88) VALUE SPACES.
+               10  FILLER                 PIC X(1) VALUE SPACES.
+               10  WS-ERROR-CODE-G-OUT    PIC X(1).
+           05  FILLER                     PIC X(86) VALUE SPACES.
       *
        01  WS-DETAIL-LINE-02.
            05  WS-CODE-AST-OUT            PIC X(2).
@@ -197,6 +230,30 @@
            05  FILLER                     PIC X(15) VALUE SPACES.
            05  WS-ERROR-F-OUT             PIC Z9.
            05  FILLER                     PIC X(98) VALUE SPACES.
+      *
+       01  WS-DETAIL-TOT-LINE-06A.
+           05  FILLER                     PIC X(16) VALUE SPACES.
+           05  FILLER                     PIC X(1) VALUE "G".
+           05  FILLER                     PIC X(15) VALUE SPACES.
+           05  WS-ERROR-G-OUT             PIC Z9.
+           05  FILLER                     PIC X(98) VALUE SPACES.
+      *
+       01  WS-DETAIL-TOT-LINE-07.
+           05  FILLER                     PIC X(10) VALUE SPACES.
+           05  FILLER                     PIC X(8) VALUE "EXPECTED".
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE "COUNT".
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  WS-EXPECTED-COUNT-OUT      PIC ZZZZ9.
+           05  FILLER                     PIC X(4) VALUE SPACES.
+           05  FILLER                     PIC X(6) VALUE "ACTUAL".
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE "COUNT".
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  WS-ACTUAL-COUNT-OUT        PIC ZZZZ9.
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  WS-BALANCE-MSG-OUT         PIC X(15) VALUE SPACES.
+           05  FILLER                     PIC X(61) VALUE SPACES.
       *
       *
       *
@@ -207,6 +264,7 @@
            OPEN INPUT TEST-RESULTS-FILE-IN
                 OUTPUT ERROR-REPORT-OUT.
            PERFORM B10-INIT-PARA.
+           PERFORM B15-CONTROL-REC-PARA.
            READ TEST-RESULTS-FILE-IN INTO WS-TR-TEST-RESULTS-REC-IN
                AT END MOVE "YES" TO WS-EOF-SWITCH.
            PERFORM B20-PROCESS-PARA
@@ -230,11 +288,41 @@
                          WS-ERROR-C
                          WS-ERROR-D
                          WS-ERROR-E
-                         WS-ERROR-F.
+                         WS-ERROR-F
+                         WS-ERROR-G.
+           MOVE ZEROS TO WS-EXPECTED-REC-COUNT
+                         WS-ACTUAL-REC-COUNT.
+           MOVE ZERO TO WS-NAME-ENTRY-CNT.
       *     ADD 1 TO WS-LINES-PER-PAGE GIVING WS-LINES-USED.
            PERFORM C10-HEADINGS-PARA.
+      *
+       B15-CONTROL-REC-PARA.
+      *    READ THE ONE-TIME BATCH CONTROL RECORD THAT PRECEDES
+      *    THE TEST RESULT DETAIL RECORDS - CARRIES THE RECORD
+      *    COUNT THE PROCTOR'S FILE IS SUPPOSED TO CONTAIN, THE
+      *    BATCH DATE, AND THE MAXIMUM QUESTION COUNT FOR THIS RUN.
+           READ TEST-RESULTS-FILE-IN INTO WS-CONTROL-REC-IN
+               AT END MOVE "YES" TO WS-EOF-SWITCH.
+      *    A MISSING OR OUT-OF-SEQUENCE CONTROL RECORD (E.G. A FILE
+      *    TRUNCATED AHEAD OF ITS HEADER) WOULD OTHERWISE BE MISREAD
+      *    AS A VALID CONTROL RECORD, POISONING WS-EXPECTED-REC-COUNT/
+      *    WS-MAX-QUESTIONS WITH GARBAGE AND SILENTLY DROPPING WHAT
+      *    WAS ACTUALLY THE FIRST DETAIL RECORD - FAIL LOUDLY INSTEAD.
+           IF WS-EOF-SWITCH IS NOT EQUAL TO "YES"
+           AND NOT VALID-CTL-REC-CODE-IN THEN
+               DISPLAY "PROG4: FATAL - FIRST RECORD ON TW9A9B.DAT IS "
+                   "NOT A VALID CONTROL RECORD (REC CODE 51) - RUN "
+                   "TERMINATED"
+               CLOSE TEST-RESULTS-FILE-IN
+                     ERROR-REPORT-OUT
+               STOP RUN
+           END-IF.
+           MOVE CTL-REC-COUNT-IN TO WS-EXPECTED-REC-COUNT.
+           MOVE CTL-BATCH-DATE-IN TO WS-BATCH-DATE.
+           MOVE CTL-MAX-QUESTIONS-IN TO WS-MAX-QUESTIONS.
       *
        B20-PROCESS-PARA.
+           ADD 1 TO WS-ACTUAL-REC-COUNT.
            MOVE SPACES TO WS-DETAIL-LINE-01
                           WS-DETAIL-LINE-02.
            MOVE "NO" TO WS-MAIN-ERROR-SWITCH.
@@ -245,7 +333,8 @@
                           WS-ERROR-CODE-C-OUT
                           WS-ERROR-CODE-D-OUT
                           WS-ERROR-CODE-E-OUT
-                          WS-ERROR-CODE-F-OUT.
+                          WS-ERROR-CODE-F-OUT
+                          WS-ERROR-CODE-G-OUT.
 
 
            MOVE SPACES TO WS-CODE-AST-OUT
@@ -279,6 +368,11 @@
            MOVE TR-STUD-NAME-IN TO WS-STUD-NAME-OUT.
 
 
+           IF TR-STUD-NAME-IN IS NOT EQUAL TO SPACES THEN
+               PERFORM B22-CHECK-DUP-PARA
+           END-IF.
+
+
            IF TR-CORRECT-ANS-IN-X IS EQUAL TO SPACES THEN
                MOVE "YES" TO WS-MAIN-ERROR-SWITCH
                MOVE "D" TO WS-ERROR-CODE-D-OUT
@@ -293,7 +387,7 @@
                ADD 1 TO WS-ERROR-E
                MOVE WS-ERROR-E TO WS-ERROR-E-OUT
                MOVE TR-CORRECT-ANS-IN-X TO WS-CORRECT-ANS-OUT-X
-           ELSE IF TR-CORRECT-ANS-IN-9 > 50
+           ELSE IF TR-CORRECT-ANS-IN-9 > WS-MAX-QUESTIONS
            OR TR-CORRECT-ANS-IN-9 < 0 THEN
                MOVE "YES" TO WS-MAIN-ERROR-SWITCH
                MOVE "F" TO WS-ERROR-CODE-F-OUT
@@ -330,6 +424,46 @@
 
            READ TEST-RESULTS-FILE-IN INTO WS-TR-TEST-RESULTS-REC-IN
                AT END MOVE "YES" TO WS-EOF-SWITCH.
+      *
+       B22-CHECK-DUP-PARA.
+      *    LOOK UP THE STUDENT NAME IN THE TABLE OF NAMES ALREADY
+      *    SEEN THIS RUN. A HIT MEANS THIS IS A RESUBMITTED OR
+      *    DUPLICATE-KEYED TEST RESULT - FLAG ERROR G. OTHERWISE
+      *    ADD THE NAME TO THE TABLE SO A LATER DUPLICATE IS CAUGHT
+      *    NO MATTER WHERE IT FALLS IN THE FILE.
+           SET WS-NAME-IDX TO 1.
+           MOVE "NO" TO WS-DUP-SWITCH.
+           SEARCH WS-NAME-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-SEEN-NAME(WS-NAME-IDX) = TR-STUD-NAME-IN
+                   MOVE "YES" TO WS-DUP-SWITCH
+           END-SEARCH.
+           IF WS-DUP-SWITCH = "YES" THEN
+               MOVE "YES" TO WS-MAIN-ERROR-SWITCH
+               MOVE "G" TO WS-ERROR-CODE-G-OUT
+               MOVE ALL "*" TO WS-NAME-AST-OUT
+               ADD 1 TO WS-ERROR-G
+               MOVE WS-ERROR-G TO WS-ERROR-G-OUT
+           ELSE
+               IF WS-NAME-ENTRY-CNT < 1000 THEN
+                   ADD 1 TO WS-NAME-ENTRY-CNT
+                   MOVE TR-STUD-NAME-IN
+                       TO WS-SEEN-NAME(WS-NAME-ENTRY-CNT)
+      *            THE TABLE IS FULL - DUPLICATE DETECTION GOES BLIND
+      *            FOR EVERY NAME FROM HERE TO END OF FILE, SO THE
+      *            OPERATOR NEEDS TO KNOW ERROR G COVERAGE IS NOT
+      *            COMPLETE FOR THIS RUN.
+               ELSE
+                   IF WS-TABLE-FULL-SWITCH = "NO" THEN
+                       MOVE "YES" TO WS-TABLE-FULL-SWITCH
+                       DISPLAY "PROG4: OVER 1000 DISTINCT NAMES IN "
+                           "TW9A9B.DAT - DUPLICATE (ERROR G) "
+                           "DETECTION IS NO LONGER RELIABLE FOR THE "
+                           "REST OF THIS RUN"
+                   END-IF
+               END-IF
+           END-IF.
       *
        B30-TOTAL-PARA.
            WRITE ER-ERROR-REPORT-OUT FROM WS-BLANK-LINE
@@ -346,6 +480,20 @@
                AFTER ADVANCING 1 LINE.
            WRITE ER-ERROR-REPORT-OUT FROM WS-DETAIL-TOT-LINE-06
                AFTER ADVANCING 1 LINE.
+           WRITE ER-ERROR-REPORT-OUT FROM WS-DETAIL-TOT-LINE-06A
+               AFTER ADVANCING 1 LINE.
+      *
+      *    COMPARE THE CONTROL RECORD'S EXPECTED COUNT AGAINST
+      *    THE DETAIL RECORDS ACTUALLY READ THIS RUN.
+           MOVE WS-EXPECTED-REC-COUNT TO WS-EXPECTED-COUNT-OUT.
+           MOVE WS-ACTUAL-REC-COUNT TO WS-ACTUAL-COUNT-OUT.
+           IF WS-EXPECTED-REC-COUNT IS NOT EQUAL TO WS-ACTUAL-REC-COUNT
+               MOVE "OUT OF BALANCE" TO WS-BALANCE-MSG-OUT
+           ELSE
+               MOVE SPACES TO WS-BALANCE-MSG-OUT
+           END-IF.
+           WRITE ER-ERROR-REPORT-OUT FROM WS-DETAIL-TOT-LINE-07
+               AFTER ADVANCING 2 LINES.
       *
        C10-HEADINGS-PARA.
            ADD 1 TO WS-PAGE-COUNT.

@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+      *
+      *
+       PROGRAM-ID.    PROG14-4.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  JUN 16,2003.
+      *DATE-COMPILED. JUN 16,2003.
+      *SECURITY.      NONE.
+      *
+      *
+      * THIS PROGRAM READS THE NEW-MASTER-FILE PRODUCED BY PROG14-2
+      * AND COMPUTES EACH STUDENT'S CUMULATIVE GPA FROM GP-NM AND
+      * CREDITS-NM THE SAME WAY PROG14-2 DOES. ANY STUDENT WHOSE
+      * CUMULATIVE GPA FALLS BELOW 2.00 IS WRITTEN TO THE
+      * REGISTRATION-HOLD FEED SO THE REGISTRATION SYSTEM CAN BLOCK
+      * RE-ENROLLMENT UNTIL ACADEMIC PROBATION IS CLEARED.
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT NEW-MASTER-FILE
+               ASSIGN TO "NEW-MASTER.DAT".
+           SELECT REG-HOLD-FILE
+               ASSIGN TO "REG-HOLD.DAT".
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       FD  NEW-MASTER-FILE
+               RECORD CONTAINS 70 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS NEW-MASTER-REC-IN.
+      *
+       01  NEW-MASTER-REC-IN            PIC X(70).
+      *
+       FD  REG-HOLD-FILE
+               RECORD CONTAINS 20 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS REG-HOLD-REC-OUT.
+      *
+       01  REG-HOLD-REC-OUT.
+           05  STUD-ID-HOLD-OUT         PIC X(9).
+           05  HOLD-REASON-CD-OUT       PIC X(2).
+           05  FILLER                   PIC X(9).
+      *
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *
+       01  WS-SWITCHES.
+           05  NM-EOF-SW                PIC X.
+      *
+       01  WS-CALCULATIONS.
+           05  CUM-GPA                  PIC 9V99.
+      *
+       01  WS-NM-REC.
+           05  FILLER                   PIC X(2).
+           05  STUD-ID-NM               PIC X(9).
+           05  LNAME-NM                 PIC X(14).
+           05  FNAME-NM                 PIC X(10).
+           05  FILLER                   PIC X(9).
+           05  GP-NM                    PIC 9(3).
+           05  CREDITS-NM               PIC 9(3).
+           05  INCOMPLETE-IND-NM        PIC X(1).
+           05  PENDING-CREDITS-NM       PIC 9(3).
+           05  FILLER                   PIC X(8).
+           05  TEST-RESULT-IND-NM       PIC X(1).
+           05  TEST-RESULT-NM           PIC 9(3).
+           05  FILLER                   PIC X(4).
+      *
+      *    HOLD REASON CODES:
+      *        PR  -  ACADEMIC PROBATION, CUM. GPA BELOW 2.00
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAINLINE-PARA.
+           OPEN INPUT  NEW-MASTER-FILE
+                OUTPUT REG-HOLD-FILE.
+           MOVE "N" TO NM-EOF-SW.
+           READ NEW-MASTER-FILE INTO WS-NM-REC
+               AT END MOVE "Y" TO NM-EOF-SW.
+           PERFORM B20-PROCESS-PARA
+               UNTIL NM-EOF-SW = "Y".
+           CLOSE NEW-MASTER-FILE
+                 REG-HOLD-FILE.
+           STOP RUN.
+      *
+      *
+       B20-PROCESS-PARA.
+           IF CREDITS-NM IS GREATER THAN ZERO THEN
+               COMPUTE CUM-GPA ROUNDED = GP-NM / CREDITS-NM
+               IF CUM-GPA IS LESS THAN 2.00 THEN
+                   PERFORM C10-WRITE-HOLD-PARA
+               END-IF
+           END-IF.
+
+
+           READ NEW-MASTER-FILE INTO WS-NM-REC
+               AT END MOVE "Y" TO NM-EOF-SW.
+      *
+      *
+       C10-WRITE-HOLD-PARA.
+           MOVE STUD-ID-NM TO STUD-ID-HOLD-OUT.
+           MOVE "PR" TO HOLD-REASON-CD-OUT.
+           WRITE REG-HOLD-REC-OUT.

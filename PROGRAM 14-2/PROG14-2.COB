@@ -55,8 +55,13 @@
                ASSIGN TO "NEW-MASTER.DAT".
            SELECT ERROR-LOG-FILE
                ASSIGN TO "ERROR-LOG.DAT".
+           SELECT GRADE-HISTORY-FILE
+               ASSIGN TO "GRADE-HIST.DAT".
            SELECT SORT-WORK-FILE
                ASSIGN TO "SORT-WORK.DAT".
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "PROG14-2.CKP"
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
       *
       *
       *
@@ -80,11 +85,11 @@
        01  SORTED-MASTER-REC            PIC X(70).
       *
        FD  TRANSACTION-FILE
-               RECORD CONTAINS 46 CHARACTERS
+               RECORD CONTAINS 53 CHARACTERS
                LABEL RECORDS ARE OMITTED
                DATA RECORD IS TRANSACTION-REC-IN.
       *
-       01  TRANSACTION-REC-IN           PIC X(46).
+       01  TRANSACTION-REC-IN           PIC X(53).
       *
        FD  GRADE-REPORT
                RECORD CONTAINS 132 CHARACTERS
@@ -106,6 +111,19 @@
                DATA RECORD IS ERROR-LOG-OUT.
       *
        01  ERROR-LOG-OUT                PIC X(132).
+      *
+       FD  GRADE-HISTORY-FILE
+               RECORD CONTAINS 50 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS GRADE-HIST-REC.
+      *
+       01  GRADE-HIST-REC.
+           05  GH-STUD-ID               PIC X(9).
+           05  GH-TERM-CODE             PIC X(6).
+           05  GH-SEM-CREDITS           PIC 9(3).
+           05  GH-SEM-GPA               PIC 9.99.
+           05  GH-SEM-GP                PIC 9(3).
+           05  FILLER                   PIC X(25).
       *
        SD  SORT-WORK-FILE
              DATA RECORD IS SORT-WORK-REC.
@@ -114,6 +132,16 @@
            05  FILLER                   PIC X(2).
            05  SR-STUD-ID-SW            PIC X(9).
            05  SR-FILLER                PIC X(59).
+      *
+       FD  CHECKPOINT-FILE
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CHECKPOINT-REC.
+      *
+       01  CHECKPOINT-REC.
+           05  CKPT-MASTER-HOLD         PIC X(9).
+           05  CKPT-STUDENTS-DONE       PIC 9(5).
+           05  FILLER                   PIC X(66).
       *
       *
       *
@@ -126,6 +154,37 @@
            05  GET-NEW-MASTER-SW        PIC X.
            05  GET-NEW-TRANS-SW         PIC X.
            05  INCOMP-GRADE-SW          PIC X.
+           05  WS-RESTART-SW            PIC X.
+           05  WS-SUPPRESS-OUTPUT-SW    PIC X.
+      *
+      *    CHECKPOINT/RESTART AREA - AFTER EVERY WS-CKPT-INTERVAL
+      *    STUDENTS WRITTEN TO THE NEW MASTER FILE, THE STUDENT NUMBER
+      *    JUST COMPLETED IS SAVED TO THE CHECKPOINT FILE. THE OUTPUT
+      *    FILES ARE REOPENED EXTEND (APPEND) RATHER THAN TRUNCATED ON
+      *    RESTART, SO THE INTERVAL MUST STAY AT 1 - A STUDENT WHOSE
+      *    OUTPUT WAS ALREADY WRITTEN BEFORE AN ABEND MUST ALSO ALREADY
+      *    BE REFLECTED IN THE CHECKPOINT, OR RESTART'S SUPPRESS WINDOW
+      *    WILL LIFT TOO EARLY AND WRITE THAT STUDENT'S RECORDS A
+      *    SECOND TIME. IF THE CHECKPOINT FILE IS FOUND TO HOLD A
+      *    RECORD WHEN THIS PROGRAM STARTS, THE RUN IS TREATED AS A
+      *    RESTART: THE MASTER SORT IS SKIPPED (THE PRIOR RUN'S
+      *    SORTED-MASTER-FILE IS REUSED), OUTPUT FILES ARE EXTENDED
+      *    RATHER THAN REBUILT, AND THE MERGE IS READ FORWARD WITHOUT
+      *    REWRITING OUTPUT UNTIL IT PASSES THE CHECKPOINTED STUDENT
+      *    NUMBER.
+       01  WS-CHECKPOINT-AREA.
+           05  WS-CKPT-FILE-STATUS      PIC X(2).
+           05  WS-CKPT-MASTER-HOLD      PIC X(9).
+           05  WS-STUDENTS-DONE         PIC 9(5).
+           05  WS-CKPT-COUNTDOWN        PIC 9(3).
+           05  WS-CKPT-INTERVAL         PIC 9(3) VALUE 1.
+      *
+      *    ERROR LOG REASON COUNTERS - ONE PER DISTINCT REASON A
+      *    TRANSACTION CAN BE WRITTEN TO THE ERROR LOG FILE.
+       01  WS-EL-COUNTS.
+           05  WS-EL-UNMATCHED-CNT      PIC 99 VALUE ZERO.
+           05  WS-EL-BADGRADE-CNT       PIC 99 VALUE ZERO.
+           05  WS-EL-ZEROCRED-CNT       PIC 99 VALUE ZERO.
       *
        01  WS-HOLD-AREA.
            05  MASTER-HOLD              PIC X(9).
@@ -152,6 +211,7 @@
            05  UTOT-SEM-GPA             PIC 9.99.
            05  UTOT-SEM-GP              PIC 9(3).
            05  GP-ACCUM                 PIC 9(3).
+           05  WS-CURR-TERM-CODE        PIC X(6).
       *
        01  WS-SORTED-MASTER-REC.
            05  FILLER                   PIC X(2).
@@ -164,7 +224,13 @@
            05  FILLER                   PIC X(9).
            05  GP-SM                    PIC 9(3).
            05  CREDITS-SM               PIC 9(3).
-           05  FILLER                   PIC X(20).
+           05  INCOMPLETE-IND-SM        PIC X(1).
+           05  PENDING-CREDITS-SM       PIC 9(3).
+           05  INCOMPLETE-DEPT-SM       PIC X(4).
+           05  INCOMPLETE-COURSE-SM     PIC X(4).
+           05  TEST-RESULT-IND-SM       PIC X(1).
+           05  TEST-RESULT-SM           PIC 9(3).
+           05  FILLER                   PIC X(4).
       *
        01  WS-NEW-MASTER-REC.
            05  FILLER                   PIC X(2).
@@ -177,7 +243,13 @@
            05  FILLER                   PIC X(9).
            05  GP-NM                    PIC 9(3).
            05  CREDITS-NM               PIC 9(3).
-           05  FILLER                   PIC X(20).
+           05  INCOMPLETE-IND-NM        PIC X(1).
+           05  PENDING-CREDITS-NM       PIC 9(3).
+           05  INCOMPLETE-DEPT-NM       PIC X(4).
+           05  INCOMPLETE-COURSE-NM     PIC X(4).
+           05  TEST-RESULT-IND-NM       PIC X(1).
+           05  TEST-RESULT-NM           PIC 9(3).
+           05  FILLER                   PIC X(4).
       *
        01  WS-TRANSACTION-REC.
            05  FILLER                   PIC X(2).
@@ -187,7 +259,13 @@
            05  COURSE-NUM-TF            PIC X(4).
            05  COURSE-DESC-TF           PIC X(24).
            05  GRADE-TF                 PIC X.
+               88  VALID-GRADE-TF       VALUES "A" "B" "C" "D" "F"
+                                                "I" "W".
+               88  CREDIT-BEARING-GRADE-TF
+                                         VALUES "A" "B" "C" "D" "F".
            05  CREDITS-TF               PIC 9.
+           05  REPEAT-IND-TF            PIC X(1).
+           05  TERM-CODE-TF             PIC X(6).
       *
        01  WS-GR-LINE-01.
            05  FILLER                   PIC X(19) VALUE SPACES.
@@ -258,7 +336,8 @@
            05  FILLER                   PIC X(5) VALUE "GRADE".
            05  FILLER                   PIC X(5) VALUE SPACES.
            05  FILLER                   PIC X(6) VALUE "POINTS".
-           05  FILLER                   PIC X(62) VALUE SPACES.
+           05  FILLER                   PIC X(3) VALUE "INC".
+           05  FILLER                   PIC X(59) VALUE SPACES.
       *
        01  WS-GR-DL-LINE-07.
            05  DEPT-GR                  PIC X(4).
@@ -272,7 +351,9 @@
            05  GRADE-GR                 PIC X.
            05  FILLER                   PIC X(8) VALUE SPACES.
            05  GP-GR                    PIC ZZ9.
-           05  FILLER                   PIC X(64) VALUE SPACES.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  INC-FLAG-GR              PIC X(3).
+           05  FILLER                   PIC X(59) VALUE SPACES.
       *
        01  WS-GR-LINE-08.
            05  FILLER                   PIC X(55) VALUE SPACES.
@@ -321,6 +402,19 @@
            05  FILLER                   PIC X(6) VALUE SPACES.
            05  UPDATED-GP-OUT           PIC ZZ9.
            05  FILLER                   PIC X(64) VALUE SPACES.
+      *
+      *    PRINTED ONLY WHEN THE STUDENT STILL HAS AN OPEN INCOMPLETE
+      *    AFTER THIS RUN - SHOWS THE CREDITS BEING HELD OUT OF THE
+      *    UPDATED TOTALS ABOVE UNTIL THAT GRADE IS RESOLVED.
+       01  WS-GR-TOT-LINE-12.
+           05  FILLER                   PIC X(20) VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE "INCOMPLETE ".
+           05  FILLER                   PIC X(7) VALUE "CREDITS".
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  FILLER                   PIC X(7) VALUE "PENDING".
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  PENDING-CREDITS-GR-OUT   PIC ZZ9.
+           05  FILLER                   PIC X(81) VALUE SPACES.
       *
        01  WS-EL-LINE-01.
            05  FILLER                   PIC X(19) VALUE SPACES.
@@ -384,8 +478,31 @@
            05  FILLER                   PIC X(4) VALUE SPACES.
            05  COURSE-DESC-EL           PIC X(24).
            05  FILLER                   PIC X(5) VALUE SPACES.
-           05  FILLER                   PIC X(12) VALUE "BAD STUD. ID".
-           05  FILLER                   PIC X(66) VALUE SPACES.
+           05  EL-REASON-OUT            PIC X(13).
+           05  FILLER                   PIC X(65) VALUE SPACES.
+      *
+      *    ERROR LOG TRAILER - ONE LINE PER DISTINCT ERROR REASON,
+      *    EACH WITH ITS OWN COUNT.
+       01  WS-EL-TOT-LINE-06.
+           05  FILLER                   PIC X(6) VALUE SPACES.
+           05  FILLER                   PIC X(13) VALUE "BAD STUD. ID:".
+           05  FILLER                   PIC X(1) VALUE SPACES.
+           05  WS-EL-UNMATCHED-OUT      PIC Z9.
+           05  FILLER                   PIC X(111) VALUE SPACES.
+      *
+       01  WS-EL-TOT-LINE-07.
+           05  FILLER                   PIC X(6) VALUE SPACES.
+           05  FILLER                   PIC X(13) VALUE "BAD GRADE CD:".
+           05  FILLER                   PIC X(1) VALUE SPACES.
+           05  WS-EL-BADGRADE-OUT       PIC Z9.
+           05  FILLER                   PIC X(111) VALUE SPACES.
+      *
+       01  WS-EL-TOT-LINE-08.
+           05  FILLER                   PIC X(6) VALUE SPACES.
+           05  FILLER                   PIC X(13) VALUE "ZERO CREDITS:".
+           05  FILLER                   PIC X(1) VALUE SPACES.
+           05  WS-EL-ZEROCRED-OUT       PIC Z9.
+           05  FILLER                   PIC X(111) VALUE SPACES.
       *
       *
       *
@@ -393,22 +510,61 @@
       *
       *
        A00-MAINLINE-PARA.
-           PERFORM B30-SORT-PARA.
+           PERFORM B05-CHECKPOINT-INIT-PARA.
+           IF WS-RESTART-SW IS NOT EQUAL TO "Y" THEN
+               PERFORM B30-SORT-PARA
+           END-IF.
            OPEN INPUT  SORTED-MASTER-FILE
-                       TRANSACTION-FILE
-                OUTPUT GRADE-REPORT
-                       NEW-MASTER-FILE
-                       ERROR-LOG-FILE.
+                       TRANSACTION-FILE.
+           IF WS-RESTART-SW = "Y" THEN
+               OPEN EXTEND GRADE-REPORT
+                           NEW-MASTER-FILE
+                           ERROR-LOG-FILE
+                           GRADE-HISTORY-FILE
+           ELSE
+               OPEN OUTPUT GRADE-REPORT
+                           NEW-MASTER-FILE
+                           ERROR-LOG-FILE
+                           GRADE-HISTORY-FILE
+           END-IF.
            PERFORM B10-INIT-PARA.
            PERFORM B20-PROCESS-PARA
                UNTIL MASTER-EOF-SW = "Y" AND TRANS-EOF-SW = "Y".
+           PERFORM C30-ERROR-LOG-TOTALS-PARA.
+           PERFORM B28-CLEAR-CHECKPOINT-PARA.
            CLOSE SORTED-MASTER-FILE
                  TRANSACTION-FILE
                  GRADE-REPORT
                  ERROR-LOG-FILE
-                 NEW-MASTER-FILE.
+                 NEW-MASTER-FILE
+                 GRADE-HISTORY-FILE.
            STOP RUN.
       *
+      *
+       B05-CHECKPOINT-INIT-PARA.
+           MOVE "N" TO WS-RESTART-SW.
+           MOVE "N" TO WS-SUPPRESS-OUTPUT-SW.
+           MOVE SPACES TO WS-CKPT-MASTER-HOLD.
+           MOVE ZERO TO WS-STUDENTS-DONE.
+           MOVE ZERO TO WS-CKPT-COUNTDOWN.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00" OR
+               WS-CKPT-FILE-STATUS = "05" THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO WS-RESTART-SW
+                       MOVE "Y" TO WS-SUPPRESS-OUTPUT-SW
+                       MOVE CKPT-MASTER-HOLD TO WS-CKPT-MASTER-HOLD
+                       MOVE CKPT-STUDENTS-DONE TO WS-STUDENTS-DONE
+               END-READ
+           END-IF.
+      *    CLOSE UNCONDITIONALLY - IF THE OPEN INPUT ABOVE FAILED WITH
+      *    A STATUS OTHER THAN 00/05, LEAVING THE FILE CONSIDERED OPEN
+      *    WOULD FAIL THE LATER OPEN OUTPUT IN B26/B28.
+           CLOSE CHECKPOINT-FILE.
+      *
       *
        B10-INIT-PARA.
            ACCEPT DATE-ACCEPT FROM DATE.
@@ -429,11 +585,17 @@
            MOVE "N" TO TRANS-EOF-SW.
            MOVE "Y" TO GET-NEW-MASTER-SW.
            MOVE "Y" TO GET-NEW-TRANS-SW.
-           PERFORM C20-ERROR-LOG-HEADINGS-PARA.
+           IF WS-RESTART-SW IS NOT EQUAL TO "Y" THEN
+               PERFORM C20-ERROR-LOG-HEADINGS-PARA
+           END-IF.
       *
       *
        B20-PROCESS-PARA.
            PERFORM B25-READ-PARA.
+           IF WS-SUPPRESS-OUTPUT-SW = "Y"
+           AND MASTER-HOLD IS GREATER THAN WS-CKPT-MASTER-HOLD THEN
+               MOVE "N" TO WS-SUPPRESS-OUTPUT-SW
+           END-IF.
            IF MASTER-HOLD IS NOT EQUAL TO "999999999" AND
                TRANS-HOLD IS NOT EQUAL TO "999999999" THEN
                IF MASTER-HOLD = TRANS-HOLD THEN
@@ -445,7 +607,9 @@
                        MOVE STUD-ID-4-SM TO STUD-ID-4-GR-OUT
                        MOVE LNAME-SM TO LNAME-GR-OUT
                        MOVE FNAME-SM TO FNAME-GR-OUT
-                       PERFORM C10-GRADE-REPORT-HEADINGS-PARA
+                       IF WS-SUPPRESS-OUTPUT-SW IS NOT EQUAL TO "Y" THEN
+                           PERFORM C10-GRADE-REPORT-HEADINGS-PARA
+                       END-IF
                    END-IF
 
 
@@ -456,6 +620,67 @@
 
 
 
+      *            A REPEAT OF A PREVIOUSLY-FAILED COURSE REPLACES
+      *            RATHER THAN ADDS TO THE OLD F'S CONTRIBUTION -
+      *            BACK OUT THE CREDITS THE FAILED ATTEMPT ADDED SO
+      *            ONLY THE NEW GRADE'S OUTCOME COUNTS TOWARD GPA.
+      *            ONLY DO THIS WHEN THE RETAKE ITSELF POSTS A GRADE
+      *            THAT RE-ADDS CREDITS BELOW (A/B/C/D/F) - AN "I" OR
+      *            "W" RESOLUTION ADDS NOTHING BACK ANYWHERE (I GOES
+      *            TO PENDING-CREDITS-SM, WHICH IS DISPLAY-ONLY, AND W
+      *            ADDS NOTHING AT ALL), SO BACKING OUT THE OLD F'S
+      *            CREDITS HERE WOULD REMOVE THEM PERMANENTLY WITH NO
+      *            OFFSETTING ADDITION UNTIL A LATER RUN ACTUALLY
+      *            RESOLVES THE COURSE WITH A GRADE.
+      *            CREDITS-SM IS UNSIGNED - GUARD AGAINST A BAD OR
+      *            MISMATCHED TRANSACTION TAKING IT BELOW ZERO, WHICH
+      *            WOULD STORE INCORRECTLY RATHER THAN GO NEGATIVE.
+                   IF REPEAT-IND-TF = "Y"
+                   AND CREDIT-BEARING-GRADE-TF THEN
+                       IF CREDITS-SM IS GREATER THAN OR EQUAL TO
+                           CREDITS-TF THEN
+                           SUBTRACT CREDITS-TF FROM CREDITS-SM
+                       ELSE
+                           MOVE ZERO TO CREDITS-SM
+                       END-IF
+                   END-IF
+
+                   MOVE SPACES TO INC-FLAG-GR
+
+      *            ONLY CLEAR THE INCOMPLETE WHEN THIS TRANSACTION IS
+      *            FOR THE SAME COURSE THAT WAS LEFT INCOMPLETE - THE
+      *            FLAG AND PENDING CREDITS ARE STUDENT-LEVEL FIELDS
+      *            BUT MUST NOT BE WIPED OUT BY AN UNRELATED COURSE'S
+      *            GRADE POSTING IN A LATER RUN.
+                   IF GRADE-TF IS NOT EQUAL TO "I"
+                   AND INCOMPLETE-IND-SM IS EQUAL TO "Y"
+                   AND DEPT-TF IS EQUAL TO INCOMPLETE-DEPT-SM
+                   AND COURSE-NUM-TF IS EQUAL TO INCOMPLETE-COURSE-SM
+                   THEN
+                       MOVE "N" TO INCOMPLETE-IND-SM
+                       MOVE ZEROS TO PENDING-CREDITS-SM
+                       MOVE SPACES TO INCOMPLETE-DEPT-SM
+                       MOVE SPACES TO INCOMPLETE-COURSE-SM
+                   END-IF
+
+      *            A TRANSACTION CARRYING NO CREDITS CANNOT AFFECT
+      *            GPA - LOG IT SEPARATELY FROM A BAD STUDENT MATCH
+      *            SO THE REASON IS CLEAR ON THE ERROR LOG. SKIPPED
+      *            WHEN THE GRADE ITSELF IS ALSO INVALID SO A SINGLE
+      *            BAD TRANSACTION LOGS ONE REASON, NOT TWO - THE
+      *            INVALID-GRADE CHECK BELOW COVERS THAT CASE.
+                   IF CREDITS-TF IS EQUAL TO ZERO
+                   AND VALID-GRADE-TF THEN
+                       ADD 1 TO WS-EL-ZEROCRED-CNT
+                       IF WS-SUPPRESS-OUTPUT-SW IS NOT EQUAL TO "Y" THEN
+                           MOVE STUD-ID-TF TO STUD-ID-EL
+                           MOVE DEPT-TF TO DEPT-EL
+                           MOVE COURSE-DESC-TF TO COURSE-DESC-EL
+                           MOVE "ZERO CREDITS" TO EL-REASON-OUT
+                           WRITE ERROR-LOG-OUT FROM WS-EL-DL-LINE-05
+                       END-IF
+                   END-IF
+
                    EVALUATE GRADE-TF
                        WHEN "A"
                            COMPUTE CURR-SEM-GP = CREDITS-TF * 4
@@ -480,59 +705,126 @@
                        WHEN "F"
                            ADD CREDITS-TF TO CURR-SEM-CREDITS
                            MOVE ZEROS TO GP-GR
+                       WHEN "I"
+                           MOVE "Y" TO INCOMPLETE-IND-SM
+                           MOVE DEPT-TF TO INCOMPLETE-DEPT-SM
+                           MOVE COURSE-NUM-TF TO INCOMPLETE-COURSE-SM
+                           ADD CREDITS-TF TO PENDING-CREDITS-SM
+                           MOVE ZEROS TO GP-GR
+                           MOVE "INC" TO INC-FLAG-GR
                        WHEN "W"
                            CONTINUE
+                       WHEN OTHER
+                           MOVE ZEROS TO GP-GR
+                           ADD 1 TO WS-EL-BADGRADE-CNT
+                           IF WS-SUPPRESS-OUTPUT-SW IS NOT EQUAL TO "Y" THEN
+                               MOVE STUD-ID-TF TO STUD-ID-EL
+                               MOVE DEPT-TF TO DEPT-EL
+                               MOVE COURSE-DESC-TF TO COURSE-DESC-EL
+                               MOVE "INVALID GRADE" TO EL-REASON-OUT
+                               WRITE ERROR-LOG-OUT FROM WS-EL-DL-LINE-05
+                           END-IF
                    END-EVALUATE
 
 
+                   MOVE TERM-CODE-TF TO WS-CURR-TERM-CODE
                    MOVE PREV-SEM-GPA TO PREV-SEM-GPA-OUT
-                   MOVE SORTED-MASTER-REC TO WS-NEW-MASTER-REC
+                   MOVE WS-SORTED-MASTER-REC TO WS-NEW-MASTER-REC
                    MOVE DEPT-TF TO DEPT-GR
                    MOVE COURSE-NUM-TF TO COURSE-NUM-GR
                    MOVE COURSE-DESC-TF TO COURSE-DESC-GR
                    MOVE CREDITS-TF TO CREDITS-GR
                    MOVE GRADE-TF TO GRADE-GR
-                   WRITE GRADE-REPORT-OUT FROM WS-GR-DL-LINE-07
+                   IF WS-SUPPRESS-OUTPUT-SW IS NOT EQUAL TO "Y" THEN
+                       WRITE GRADE-REPORT-OUT FROM WS-GR-DL-LINE-07
+                   END-IF
                END-IF
            END-IF.
 
 
            IF MASTER-HOLD < TRANS-HOLD THEN
+               MOVE WS-SORTED-MASTER-REC TO WS-NEW-MASTER-REC
                IF INCOMP-GRADE-SW = "Y" THEN
                   MOVE CURR-SEM-CREDITS TO CURR-SEM-CREDITS-OUT
                   MOVE GP-ACCUM TO CURR-SEM-GP-OUT
-                  COMPUTE CURR-SEM-GPA ROUNDED
-                      = GP-ACCUM/CURR-SEM-CREDITS
+      *           A STUDENT WHOSE ONLY TRANSACTIONS THIS RUN WERE ALL
+      *           "I" OR "W" EARNS NO CREDITS THIS TERM - GUARD THE
+      *           DIVIDE THE SAME WAY THE IDENTICAL GPA FORMULA IS
+      *           GUARDED IN PROG14-3 AND PROG14-4.
+                  IF CURR-SEM-CREDITS > 0 THEN
+                      COMPUTE CURR-SEM-GPA ROUNDED
+                          = GP-ACCUM/CURR-SEM-CREDITS
+                  ELSE
+                      MOVE ZERO TO CURR-SEM-GPA
+                  END-IF
                   MOVE CURR-SEM-GPA TO CURR-SEM-GPA-OUT
                   ADD CURR-SEM-CREDITS TO CREDITS-SM GIVING
                       UTOT-SEM-CREDITS
                   MOVE UTOT-SEM-CREDITS TO UPDATED-CREDITS-OUT
-                  ADD GP-ACCUM TO GP-SM GIVING UPDATED-GP-OUT
-                  COMPUTE UTOT-SEM-GPA ROUNDED =
-                      (GP-ACCUM + GP-SM)/UTOT-SEM-CREDITS
+                  ADD GP-ACCUM TO GP-SM GIVING UTOT-SEM-GP
+                  MOVE UTOT-SEM-GP TO UPDATED-GP-OUT
+                  IF UTOT-SEM-CREDITS > 0 THEN
+                      COMPUTE UTOT-SEM-GPA ROUNDED =
+                          (GP-ACCUM + GP-SM)/UTOT-SEM-CREDITS
+                  ELSE
+                      MOVE ZERO TO UTOT-SEM-GPA
+                  END-IF
                   MOVE UTOT-SEM-GPA TO UPDATED-GPA-OUT
 
+      *           WRITE ONE PER-SEMESTER HISTORY RECORD CAPTURING THIS
+      *           STUDENT'S CURRENT-TERM FIGURES BEFORE THEY ARE FOLDED
+      *           INTO THE CUMULATIVE TOTALS BELOW.
+                  IF WS-SUPPRESS-OUTPUT-SW IS NOT EQUAL TO "Y" THEN
+                      MOVE MASTER-HOLD TO GH-STUD-ID
+                      MOVE WS-CURR-TERM-CODE TO GH-TERM-CODE
+                      MOVE CURR-SEM-CREDITS TO GH-SEM-CREDITS
+                      MOVE CURR-SEM-GPA TO GH-SEM-GPA
+                      MOVE GP-ACCUM TO GH-SEM-GP
+                      WRITE GRADE-HIST-REC
+                  END-IF
 
-                  MOVE SPACES TO GRADE-REPORT-OUT
-                  WRITE GRADE-REPORT-OUT
-                  WRITE GRADE-REPORT-OUT FROM WS-GR-LINE-08
-                  MOVE SPACES TO GRADE-REPORT-OUT
-                  WRITE GRADE-REPORT-OUT
-                  WRITE  GRADE-REPORT-OUT FROM WS-GR-TOT-LINE-09
-                  MOVE SPACES TO GRADE-REPORT-OUT
-                  WRITE GRADE-REPORT-OUT
-                  WRITE GRADE-REPORT-OUT FROM WS-GR-TOT-LINE-10
-                  MOVE SPACES TO GRADE-REPORT-OUT
-                  WRITE GRADE-REPORT-OUT
-                  WRITE GRADE-REPORT-OUT FROM WS-GR-TOT-LINE-11
+      *           CARRY THE NEWLY-UPDATED CUMULATIVE CREDITS AND
+      *           GRADE POINTS FORWARD ONTO THE NEW MASTER RECORD.
+                  MOVE UTOT-SEM-CREDITS TO CREDITS-NM
+                  MOVE UTOT-SEM-GP TO GP-NM
+
+                  IF WS-SUPPRESS-OUTPUT-SW IS NOT EQUAL TO "Y" THEN
+                     MOVE SPACES TO GRADE-REPORT-OUT
+                     WRITE GRADE-REPORT-OUT
+                     WRITE GRADE-REPORT-OUT FROM WS-GR-LINE-08
+                     MOVE SPACES TO GRADE-REPORT-OUT
+                     WRITE GRADE-REPORT-OUT
+                     WRITE  GRADE-REPORT-OUT FROM WS-GR-TOT-LINE-09
+                     MOVE SPACES TO GRADE-REPORT-OUT
+                     WRITE GRADE-REPORT-OUT
+                     WRITE GRADE-REPORT-OUT FROM WS-GR-TOT-LINE-10
+                     MOVE SPACES TO GRADE-REPORT-OUT
+                     WRITE GRADE-REPORT-OUT
+                     WRITE GRADE-REPORT-OUT FROM WS-GR-TOT-LINE-11
+                     IF PENDING-CREDITS-SM > 0 THEN
+                         MOVE SPACES TO GRADE-REPORT-OUT
+                         WRITE GRADE-REPORT-OUT
+                         MOVE PENDING-CREDITS-SM TO
+                             PENDING-CREDITS-GR-OUT
+                         WRITE GRADE-REPORT-OUT FROM WS-GR-TOT-LINE-12
+                     END-IF
+                  END-IF
                END-IF
                MOVE "N" TO INCOMP-GRADE-SW
                MOVE "Y" TO GET-NEW-MASTER-SW
-               MOVE SORTED-MASTER-REC TO WS-NEW-MASTER-REC
-               WRITE NEW-MASTER-REC FROM WS-NEW-MASTER-REC
+               IF WS-SUPPRESS-OUTPUT-SW IS NOT EQUAL TO "Y" THEN
+                   WRITE NEW-MASTER-REC FROM WS-NEW-MASTER-REC
+               END-IF
                MOVE ZEROS TO CURR-SEM-CREDITS
                MOVE ZEROS TO GP-ACCUM
                MOVE ZEROS TO CURR-SEM-GPA
+      *        STUDENTS REPLAYED DURING A RESTART'S FAST-FORWARD WERE
+      *        ALREADY COUNTED IN THE RESTORED CHECKPOINT VALUE - ONLY
+      *        COUNT A STUDENT ONCE OUTPUT FOR THEM IS ACTUALLY WRITTEN.
+               IF WS-SUPPRESS-OUTPUT-SW IS NOT EQUAL TO "Y" THEN
+                   ADD 1 TO WS-STUDENTS-DONE
+                   PERFORM B26-CHECKPOINT-PARA
+               END-IF
             END-IF.
 
 
@@ -541,9 +833,31 @@
                MOVE STUD-ID-TF TO STUD-ID-EL
                MOVE DEPT-TF TO DEPT-EL
                MOVE COURSE-DESC-TF TO COURSE-DESC-EL
-               WRITE ERROR-LOG-OUT FROM WS-EL-DL-LINE-05
+               ADD 1 TO WS-EL-UNMATCHED-CNT
+               IF WS-SUPPRESS-OUTPUT-SW IS NOT EQUAL TO "Y" THEN
+                   MOVE "BAD STUD. ID" TO EL-REASON-OUT
+                   WRITE ERROR-LOG-OUT FROM WS-EL-DL-LINE-05
+               END-IF
             END-IF.
       *
+      *
+       B26-CHECKPOINT-PARA.
+           ADD 1 TO WS-CKPT-COUNTDOWN.
+           IF WS-CKPT-COUNTDOWN IS GREATER THAN OR EQUAL TO
+               WS-CKPT-INTERVAL THEN
+               MOVE ZERO TO WS-CKPT-COUNTDOWN
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE MASTER-HOLD TO CKPT-MASTER-HOLD
+               MOVE WS-STUDENTS-DONE TO CKPT-STUDENTS-DONE
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+      *
+       B28-CLEAR-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+      *
       *
        B25-READ-PARA.
            IF GET-NEW-MASTER-SW = "Y" THEN
@@ -554,6 +868,15 @@
                        MOVE ALL "9" TO MASTER-HOLD
                    NOT AT END
                        MOVE STUD-ID-SM TO MASTER-HOLD
+      *                PENDING-CREDITS-SM WAS CARVED OUT OF FILLER -
+      *                A MASTER RECORD LAST WRITTEN BEFORE THAT FIELD
+      *                EXISTED CARRIES WHATEVER BYTES WERE THERE
+      *                BEFORE, NOT GUARANTEED ZEROS. NORMALIZE ONCE ON
+      *                READ SO THE ADD BELOW NEVER HITS NON-NUMERIC
+      *                DATA.
+                       IF PENDING-CREDITS-SM IS NOT NUMERIC THEN
+                           MOVE ZERO TO PENDING-CREDITS-SM
+                       END-IF
                END-READ
            END-IF.
 
@@ -625,4 +948,19 @@
            WRITE ERROR-LOG-OUT.
            WRITE ERROR-LOG-OUT FROM WS-EL-LINE-04.
            MOVE SPACES TO ERROR-LOG-OUT.
-           WRITE ERROR-LOG-OUT. 
\ No newline at end of file
+           WRITE ERROR-LOG-OUT.
+      *
+      *
+       C30-ERROR-LOG-TOTALS-PARA.
+           MOVE WS-EL-UNMATCHED-CNT TO WS-EL-UNMATCHED-OUT.
+           MOVE WS-EL-BADGRADE-CNT TO WS-EL-BADGRADE-OUT.
+           MOVE WS-EL-ZEROCRED-CNT TO WS-EL-ZEROCRED-OUT.
+           MOVE SPACES TO ERROR-LOG-OUT.
+           WRITE ERROR-LOG-OUT
+               AFTER ADVANCING 2 LINES.
+           WRITE ERROR-LOG-OUT FROM WS-EL-TOT-LINE-06
+               AFTER ADVANCING 1 LINE.
+           WRITE ERROR-LOG-OUT FROM WS-EL-TOT-LINE-07
+               AFTER ADVANCING 1 LINE.
+           WRITE ERROR-LOG-OUT FROM WS-EL-TOT-LINE-08
+               AFTER ADVANCING 1 LINE.

@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+      *
+      *
+       PROGRAM-ID.    PROG14-3.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  JUN 09,2003.
+      *DATE-COMPILED. JUN 09,2003.
+      *SECURITY.      NONE.
+      *
+      *
+      * THIS PROGRAM READS THE NEW-MASTER-FILE PRODUCED BY PROG14-2,
+      * SORTS IT INTO NAME SEQUENCE, AND COMPUTES EACH STUDENT'S
+      * CUMULATIVE GPA FROM GP-NM AND CREDITS-NM THE SAME WAY
+      * PROG14-2 DOES. STUDENTS AT 3.50 OR ABOVE ARE LISTED AS
+      * DEAN'S LIST, AND STUDENTS FROM 3.00 TO 3.49 ARE LISTED AS
+      * HONOR ROLL. STUDENTS BELOW 3.00, OR WITH NO CREDITS EARNED
+      * YET, ARE NOT PRINTED.
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT NEW-MASTER-FILE
+               ASSIGN TO "NEW-MASTER.DAT".
+           SELECT SORTED-NM-FILE
+               ASSIGN TO "SORTED-NM.DAT".
+           SELECT DEANS-LIST-REPORT
+               ASSIGN TO "PROG14-3_OUT.DAT".
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "SORT-WORK3.DAT".
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       FD  NEW-MASTER-FILE
+               RECORD CONTAINS 70 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS NEW-MASTER-REC-IN.
+      *
+       01  NEW-MASTER-REC-IN            PIC X(70).
+      *
+       FD  SORTED-NM-FILE
+               RECORD CONTAINS 70 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS SORTED-NM-REC.
+      *
+       01  SORTED-NM-REC                PIC X(70).
+      *
+       FD  DEANS-LIST-REPORT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS DL-REPORT-OUT.
+      *
+       01  DL-REPORT-OUT                PIC X(132).
+      *
+       SD  SORT-WORK-FILE
+             DATA RECORD IS SORT-WORK-REC.
+      *
+       01  SORT-WORK-REC.
+           05  FILLER                   PIC X(2).
+           05  SR-STUD-ID-SW            PIC X(9).
+           05  SR-LNAME-SW              PIC X(14).
+           05  SR-FNAME-SW              PIC X(10).
+           05  SR-FILLER                PIC X(35).
+      *
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *
+       01  WS-SWITCHES.
+           05  NM-EOF-SW                PIC X.
+      *
+       01  WS-DATE-ACCEPT.
+           05  DATE-ACCEPT              PIC X(6).
+           05  DATE-WS REDEFINES DATE-ACCEPT.
+               10  WS-YEAR              PIC X(2).
+               10  WS-MONTH             PIC X(2).
+               10  WS-DAY               PIC X(2).
+      *
+       01  WS-CALCULATIONS.
+           05  CUM-GPA                  PIC 9V99.
+      *
+       01  WS-SORTED-NM-REC.
+           05  FILLER                   PIC X(2).
+           05  STUD-ID-NM.
+               10  STUD-ID-3-NM         PIC X(3).
+               10  STUD-ID-2-NM         PIC X(2).
+               10  STUD-ID-4-NM         PIC X(4).
+           05  LNAME-NM                 PIC X(14).
+           05  FNAME-NM                 PIC X(10).
+           05  FILLER                   PIC X(9).
+           05  GP-NM                    PIC 9(3).
+           05  CREDITS-NM               PIC 9(3).
+           05  INCOMPLETE-IND-NM        PIC X(1).
+           05  PENDING-CREDITS-NM       PIC 9(3).
+           05  FILLER                   PIC X(8).
+           05  TEST-RESULT-IND-NM       PIC X(1).
+           05  TEST-RESULT-NM           PIC 9(3).
+           05  FILLER                   PIC X(4).
+      *
+       01  WS-DL-LINE-01.
+           05  FILLER                   PIC X(19) VALUE SPACES.
+           05  FILLER                   PIC X(7) VALUE "BAYVIEW".
+           05  FILLER                   PIC X VALUE SPACE.
+           05  FILLER                   PIC X(9) VALUE "INSTITUTE".
+           05  FILLER                   PIC X VALUE SPACE.
+           05  FILLER                   PIC X(2) VALUE "OF".
+           05  FILLER                   PIC X VALUE SPACE.
+           05  FILLER                   PIC X(8) VALUE "COMPUTER".
+           05  FILLER                   PIC X VALUE SPACE.
+           05  FILLER                   PIC X(10) VALUE "TECHNOLOGY".
+           05  FILLER                   PIC X(73) VALUE SPACES.
+      *
+       01  WS-DL-LINE-02.
+           05  FILLER                   PIC X(22) VALUE SPACES.
+           05  FILLER                   PIC X(6) VALUE "DEAN'S".
+           05  FILLER                   PIC X VALUE SPACE.
+           05  FILLER                   PIC X(4) VALUE "LIST".
+           05  FILLER                   PIC X VALUE SPACE.
+           05  FILLER                   PIC X VALUE "/".
+           05  FILLER                   PIC X VALUE SPACE.
+           05  FILLER                   PIC X(5) VALUE "HONOR".
+           05  FILLER                   PIC X VALUE SPACE.
+           05  FILLER                   PIC X(4) VALUE "ROLL".
+           05  FILLER                   PIC X VALUE SPACE.
+           05  FILLER                   PIC X(6) VALUE "REPORT".
+           05  FILLER                   PIC X(79) VALUE SPACES.
+      *
+       01  WS-DL-LINE-03.
+           05  FILLER                   PIC X(6) VALUE "DATE: ".
+           05  RUN-DATE-DL-OUT.
+               10  MONTH-DL-OUT         PIC X(2).
+               10  FILLER               PIC X VALUE "/".
+               10  DAY-DL-OUT           PIC X(2).
+               10  FILLER               PIC X VALUE "/".
+               10  YEAR-DL-OUT          PIC X(2).
+           05  FILLER                   PIC X(118) VALUE SPACES.
+      *
+       01  WS-COLUMN-HEADING-01.
+           05  FILLER                   PIC X(7) VALUE "STUDENT".
+           05  FILLER                   PIC X(7) VALUE SPACES.
+           05  FILLER                   PIC X(4) VALUE "NAME".
+           05  FILLER                   PIC X(22) VALUE SPACES.
+           05  FILLER                   PIC X(3) VALUE "GPA".
+           05  FILLER                   PIC X(5) VALUE SPACES.
+           05  FILLER                   PIC X(9) VALUE "RECOGNIT.".
+           05  FILLER                   PIC X(75) VALUE SPACES.
+      *
+       01  WS-BLANK-LINE                PIC X(132) VALUE SPACES.
+      *
+       01  WS-DL-DETAIL-LINE.
+           05  STUD-ID-3-DL-OUT         PIC X(3).
+           05  FILLER                   PIC X VALUE "-".
+           05  STUD-ID-2-DL-OUT         PIC X(2).
+           05  FILLER                   PIC X VALUE "-".
+           05  STUD-ID-4-DL-OUT         PIC X(4).
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  LNAME-DL-OUT             PIC X(14).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  FNAME-DL-OUT             PIC X(10).
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  GPA-DL-OUT               PIC 9.99.
+           05  FILLER                   PIC X(5) VALUE SPACES.
+           05  RECOGNITION-DL-OUT       PIC X(11).
+           05  FILLER                   PIC X(69) VALUE SPACES.
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAINLINE-PARA.
+           PERFORM B10-SORT-PARA.
+           OPEN INPUT  SORTED-NM-FILE
+                OUTPUT DEANS-LIST-REPORT.
+           PERFORM B15-INIT-PARA.
+           READ SORTED-NM-FILE INTO WS-SORTED-NM-REC
+               AT END MOVE "Y" TO NM-EOF-SW.
+           PERFORM B20-PROCESS-PARA
+               UNTIL NM-EOF-SW = "Y".
+           CLOSE SORTED-NM-FILE
+                 DEANS-LIST-REPORT.
+           STOP RUN.
+      *
+      *
+       B10-SORT-PARA.
+           SORT SORT-WORK-FILE
+               ASCENDING KEY SR-LNAME-SW SR-FNAME-SW
+                   USING  NEW-MASTER-FILE
+                   GIVING SORTED-NM-FILE.
+      *
+      *
+       B15-INIT-PARA.
+           MOVE "N" TO NM-EOF-SW.
+           ACCEPT DATE-ACCEPT FROM DATE.
+           MOVE WS-MONTH TO MONTH-DL-OUT.
+           MOVE WS-DAY TO DAY-DL-OUT.
+           MOVE WS-YEAR TO YEAR-DL-OUT.
+           PERFORM C10-HEADINGS-PARA.
+      *
+      *
+       B20-PROCESS-PARA.
+           IF CREDITS-NM IS GREATER THAN ZERO THEN
+               COMPUTE CUM-GPA ROUNDED = GP-NM / CREDITS-NM
+               EVALUATE TRUE
+                   WHEN CUM-GPA IS GREATER THAN OR EQUAL TO 3.50
+                       MOVE "DEAN'S LIST" TO RECOGNITION-DL-OUT
+                       PERFORM C20-WRITE-DETAIL-PARA
+                   WHEN CUM-GPA IS GREATER THAN OR EQUAL TO 3.00
+                       MOVE "HONOR ROLL" TO RECOGNITION-DL-OUT
+                       PERFORM C20-WRITE-DETAIL-PARA
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+
+           READ SORTED-NM-FILE INTO WS-SORTED-NM-REC
+               AT END MOVE "Y" TO NM-EOF-SW.
+      *
+      *
+       C10-HEADINGS-PARA.
+           WRITE DL-REPORT-OUT FROM WS-DL-LINE-01
+               AFTER ADVANCING PAGE.
+           WRITE DL-REPORT-OUT FROM WS-DL-LINE-02
+               AFTER ADVANCING 2 LINES.
+           WRITE DL-REPORT-OUT FROM WS-DL-LINE-03
+               AFTER ADVANCING 2 LINES.
+           WRITE DL-REPORT-OUT FROM WS-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE DL-REPORT-OUT FROM WS-COLUMN-HEADING-01
+               AFTER ADVANCING 1 LINE.
+           WRITE DL-REPORT-OUT FROM WS-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+      *
+      *
+       C20-WRITE-DETAIL-PARA.
+           MOVE STUD-ID-3-NM TO STUD-ID-3-DL-OUT.
+           MOVE STUD-ID-2-NM TO STUD-ID-2-DL-OUT.
+           MOVE STUD-ID-4-NM TO STUD-ID-4-DL-OUT.
+           MOVE LNAME-NM TO LNAME-DL-OUT.
+           MOVE FNAME-NM TO FNAME-DL-OUT.
+           MOVE CUM-GPA TO GPA-DL-OUT.
+           WRITE DL-REPORT-OUT FROM WS-DL-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
